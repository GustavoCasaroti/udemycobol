@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG6.
+      * prog que le o log de calculos do PROG3 (PROG3.LOG) e gera um
+      * resumo diario impresso, com cabecalho de pagina e totais.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOG-CALCULOS ASSIGN TO "PROG3.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT RESUMO-DIARIO ASSIGN TO "RESUMO.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-CALCULOS.
+      *layout do log gravado pelo PROG3 (4000-GRAVA-LOG-CALCULO)
+       01  REG-LOG.
+           05  LOG-DATA-HORA    PIC X(19).
+           05  FILLER           PIC X(01).
+           05  LOG-OPERACAO     PIC X(13).
+           05  FILLER           PIC X(01).
+           05  LOG-PRIMEIRO     PIC X(08).
+           05  FILLER           PIC X(01).
+           05  LOG-SEGUNDO      PIC X(08).
+           05  FILLER           PIC X(03).
+           05  LOG-RESULTADO    PIC X(14).
+           05  FILLER           PIC X(32).
+
+       FD  RESUMO-DIARIO.
+       01  REG-RESUMO           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-LOG        PIC X(02).
+           88  LOG-OK               VALUE "00".
+           88  LOG-NAO-ENCONTRADO   VALUE "35".
+
+       01  WS-FIM-ARQUIVO       PIC X(01) VALUE "N".
+           88  FIM-ARQUIVO          VALUE "S".
+
+       01  WS-STATUS-RPT        PIC X(02).
+
+       01  WS-DATA-HOJE         PIC X(08).
+      *data de hoje, no formato AAAAMMDD, pra filtrar so os calculos
+      *feitos no dia da execucao deste relatorio
+
+       01  WS-LINHA-SAIDA       PIC X(100).
+       01  WS-LINHAS-NA-PAGINA  PIC 9(02) VALUE ZERO.
+       01  WS-PAGINA            PIC 9(04) VALUE ZERO.
+       01  WS-MAX-LINHAS-PAGINA PIC 9(02) VALUE 40.
+
+       01  WS-VALOR-RESULTADO   PIC S9(10)V99.
+      *tao largo quanto o RESULTADO do PROG3 (ate 10 digitos
+      *inteiros, no produto de dois valores de 5 digitos), senao o
+      *NUMVAL reconstrui um valor truncado
+
+       01  WS-TOTAL-SOMA          PIC S9(10)V99 VALUE ZERO.
+       01  WS-TOTAL-SUBTRACAO     PIC S9(10)V99 VALUE ZERO.
+       01  WS-TOTAL-MULTIPLICACAO PIC S9(10)V99 VALUE ZERO.
+       01  WS-TOTAL-DIVISAO       PIC S9(10)V99 VALUE ZERO.
+       01  WS-TOTAL-LISTA         PIC S9(10)V99 VALUE ZERO.
+       01  WS-QTD-DIVISAO-ZERO    PIC 9(05) VALUE ZERO.
+       01  WS-QTD-NAO-RECONHECIDO PIC 9(05) VALUE ZERO.
+      *conta linhas com um codigo de operacao que este programa nao
+      *sabe somar em nenhum total (ex.: um codigo novo do PROG3 que
+      *ainda nao tenha sido ensinado aqui), pra nao ficar escondendo
+      *valores de um total sem nenhum aviso
+       01  WS-QTD-CALCULOS        PIC 9(05) VALUE ZERO.
+
+       01  WS-TOTAL-SOMA-ED          PIC -9(10).99.
+       01  WS-TOTAL-SUBTRACAO-ED     PIC -9(10).99.
+       01  WS-TOTAL-MULTIPLICACAO-ED PIC -9(10).99.
+       01  WS-TOTAL-DIVISAO-ED       PIC -9(10).99.
+       01  WS-TOTAL-LISTA-ED         PIC -9(10).99.
+       01  WS-QTD-DIVISAO-ZERO-ED    PIC ZZZZ9.
+       01  WS-QTD-NAO-RECONHECIDO-ED PIC ZZZZ9.
+
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT LOG-CALCULOS.
+           IF LOG-NAO-ENCONTRADO
+               DISPLAY "PROG3.LOG nao encontrado, nada a resumir."
+               GO TO PROGRAM-DONE
+           END-IF.
+
+           OPEN OUTPUT RESUMO-DIARIO.
+           PERFORM 1000-IMPRIME-CABECALHO.
+
+           PERFORM UNTIL FIM-ARQUIVO
+               READ LOG-CALCULOS
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM 2000-PROCESSA-LINHA
+               END-READ
+           END-PERFORM.
+
+           PERFORM 3000-IMPRIME-TOTAIS.
+
+           CLOSE LOG-CALCULOS.
+           CLOSE RESUMO-DIARIO.
+
+           GO TO PROGRAM-DONE.
+
+       1000-IMPRIME-CABECALHO.
+           ADD 1 TO WS-PAGINA.
+           MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Resumo diario de calculos do PROG3 - pagina "
+               WS-PAGINA DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Data de referencia: " WS-DATA-HOJE
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Data/Hora          Operacao      "
+               "1o Numero  2o Numero  Resultado"
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+       2000-PROCESSA-LINHA.
+      *ignora linhas de outro dia: o resumo e sempre do dia corrente
+           IF LOG-DATA-HORA (1:4) = WS-DATA-HOJE (1:4)
+               AND LOG-DATA-HORA (6:2) = WS-DATA-HOJE (5:2)
+               AND LOG-DATA-HORA (9:2) = WS-DATA-HOJE (7:2)
+
+               IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+                   PERFORM 1000-IMPRIME-CABECALHO
+               END-IF
+
+               MOVE SPACES TO WS-LINHA-SAIDA
+               STRING LOG-DATA-HORA " " LOG-OPERACAO " "
+                   LOG-PRIMEIRO " " LOG-SEGUNDO " " LOG-RESULTADO
+                   DELIMITED BY SIZE INTO WS-LINHA-SAIDA
+               WRITE REG-RESUMO FROM WS-LINHA-SAIDA
+               ADD 1 TO WS-LINHAS-NA-PAGINA
+               ADD 1 TO WS-QTD-CALCULOS
+
+               PERFORM 2100-ACUMULA-TOTAIS
+           END-IF.
+
+       2100-ACUMULA-TOTAIS.
+           COMPUTE WS-VALOR-RESULTADO = FUNCTION NUMVAL(LOG-RESULTADO).
+
+           EVALUATE TRUE
+               WHEN LOG-OPERACAO = "SOMA"
+                   ADD WS-VALOR-RESULTADO TO WS-TOTAL-SOMA
+               WHEN LOG-OPERACAO = "SUBTRACAO"
+                   ADD WS-VALOR-RESULTADO TO WS-TOTAL-SUBTRACAO
+               WHEN LOG-OPERACAO = "MULTIPLICACAO"
+                   ADD WS-VALOR-RESULTADO TO WS-TOTAL-MULTIPLICACAO
+               WHEN LOG-OPERACAO = "DIVISAO"
+                   ADD WS-VALOR-RESULTADO TO WS-TOTAL-DIVISAO
+               WHEN LOG-OPERACAO = "LISTA"
+                   ADD WS-VALOR-RESULTADO TO WS-TOTAL-LISTA
+               WHEN LOG-OPERACAO = "DIVISAO*ZERO"
+                   ADD 1 TO WS-QTD-DIVISAO-ZERO
+               WHEN OTHER
+                   ADD 1 TO WS-QTD-NAO-RECONHECIDO
+           END-EVALUATE.
+
+       3000-IMPRIME-TOTAIS.
+           MOVE WS-TOTAL-SOMA          TO WS-TOTAL-SOMA-ED.
+           MOVE WS-TOTAL-SUBTRACAO     TO WS-TOTAL-SUBTRACAO-ED.
+           MOVE WS-TOTAL-MULTIPLICACAO TO WS-TOTAL-MULTIPLICACAO-ED.
+           MOVE WS-TOTAL-DIVISAO       TO WS-TOTAL-DIVISAO-ED.
+           MOVE WS-TOTAL-LISTA         TO WS-TOTAL-LISTA-ED.
+           MOVE WS-QTD-DIVISAO-ZERO    TO WS-QTD-DIVISAO-ZERO-ED.
+           MOVE WS-QTD-NAO-RECONHECIDO TO WS-QTD-NAO-RECONHECIDO-ED.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Total de calculos do dia: " WS-QTD-CALCULOS
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Total Soma..........: " WS-TOTAL-SOMA-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Total Subtracao.....: " WS-TOTAL-SUBTRACAO-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Total Multiplicacao.: " WS-TOTAL-MULTIPLICACAO-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Total Divisao.......: " WS-TOTAL-DIVISAO-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Total Soma de lista.: " WS-TOTAL-LISTA-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Divisoes por zero rejeitadas: "
+               WS-QTD-DIVISAO-ZERO-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+           MOVE SPACES TO WS-LINHA-SAIDA.
+           STRING "Calculos com operacao nao reconhecida: "
+               WS-QTD-NAO-RECONHECIDO-ED
+               DELIMITED BY SIZE INTO WS-LINHA-SAIDA.
+           WRITE REG-RESUMO FROM WS-LINHA-SAIDA.
+
+       PROGRAM-DONE.
+           STOP RUN.
