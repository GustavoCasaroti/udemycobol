@@ -0,0 +1,17 @@
+      *copybook com a identidade do operador, compartilhado entre
+      *PROG4 e PROG5 (e qualquer programa que venha a chamar os
+      *dois), pra nao ter um NOME com tamanho diferente, e truncado
+      *diferente, em cada programa
+       01  OPERADOR-IDENTIFICACAO EXTERNAL.
+      *EXTERNAL: quando PROG1 chama PROG3/PROG4/PROG5 como
+      *subprogramas, os tres compartilham esta mesma area de
+      *armazenamento, o que deixa o nome digitado uma vez no
+      *inicio do turno visivel aos demais sem precisar de
+      *PROCEDURE DIVISION USING (que impediria cada um de
+      *continuar rodando sozinho como programa principal)
+           05  OPERADOR-NOME        PIC X(120).
+           05  OPERADOR-ID          PIC X(10).
+           05  OPERADOR-TURNO       PIC X(01).
+               88  TURNO-MANHA          VALUE "M".
+               88  TURNO-TARDE          VALUE "T".
+               88  TURNO-NOITE          VALUE "N".
