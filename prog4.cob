@@ -1,21 +1,156 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG4.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOG-SIGNON ASSIGN TO "PROG4.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-SIGNON.
+      *log de operadores: uma linha por execucao do PROG4, com o
+      *nome informado e a data/hora em que a sessao aconteceu
+       01  REG-LOG-SIGNON         PIC X(150).
+
        WORKING-STORAGE SECTION.
 
-       01  NOME PIC IS X(120).
-      *X identifica a variavel como STRING
-      *tambem da pra identifica a varialvel digitando X 10 vezes
-      *se colocar qlqr valor acima do que a variavel suporta
-      *o sistema corta o valor para encaixar no limite
+       COPY "OPERADOR.CPY".
+      *OPERADOR-NOME vem do copybook compartilhado com o PROG5, pra
+      *nao truncar o nome de um jeito num programa e de outro jeito
+      *no outro
+
+       01  WS-STATUS-LOG        PIC X(02).
+           88  LOG-OK               VALUE "00".
+           88  LOG-NAO-ENCONTRADO   VALUE "35".
+
+       01  WS-DATA-LOG          PIC X(8).
+       01  WS-HORA-LOG          PIC X(8).
+       01  WS-DATA-HORA-LOG.
+           05  WS-ANO-LOG       PIC 9(4).
+           05  FILLER           PIC X(01) VALUE "-".
+           05  WS-MES-LOG       PIC 9(2).
+           05  FILLER           PIC X(01) VALUE "-".
+           05  WS-DIA-LOG       PIC 9(2).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  WS-HH-LOG        PIC 9(2).
+           05  FILLER           PIC X(01) VALUE ":".
+           05  WS-MM-LOG        PIC 9(2).
+           05  FILLER           PIC X(01) VALUE ":".
+           05  WS-SS-LOG        PIC 9(2).
+       01  WS-LOG-LINHA         PIC X(150).
+      *19 (data/hora) + 1 (espaco) + 120 (OPERADOR-NOME em toda a
+      *largura) exige mais que 100 bytes; 150 da folga
+
+       01  WS-NOME-VALIDO-SW    PIC X(01) VALUE "N".
+           88  NOME-VALIDO          VALUE "S".
+       01  WS-POS-NOME          PIC 9(03) VALUE ZERO COMP.
+       01  WS-QTD-LETRAS        PIC 9(03) VALUE ZERO COMP.
+
+       01  WS-HORA-ATUAL        PIC 9(02).
+      *hora do momento em que o operador faz o sign-on, pra
+      *escolher a saudacao certa (manha, tarde ou noite) em vez
+      *de um "Hello" fixo
+       01  WS-SAUDACAO          PIC X(14).
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
-           DISPLAY "What's your name? ".
-           ACCEPT NOME.
+      *se o PROG1 ja recolheu e validou o nome do operador antes
+      *de chamar este programa, OPERADOR-NOME (compartilhado via
+      *OPERADOR.CPY) ja chega valido e a pergunta e pulada; rodando
+      *sozinho (sem PROG1), o nome chega vazio e a pergunta ocorre
+      *normalmente
+           PERFORM 0910-VALIDA-NOME.
+           IF NOT NOME-VALIDO
+               DISPLAY "What's your name? "
+               PERFORM 0900-LE-NOME-VALIDO
+           END-IF.
+
+           PERFORM 0930-ESCOLHE-SAUDACAO.
+           DISPLAY FUNCTION TRIM(WS-SAUDACAO) ", "
+               FUNCTION TRIM(OPERADOR-NOME) "!".
+
+           PERFORM 1000-GRAVA-LOG-SIGNON.
+
+           GO TO PROGRAM-DONE.
+
+       0900-LE-NOME-VALIDO.
+      *repete a pergunta enquanto o nome vier em branco ou sem
+      *nenhuma letra, pra nao deixar um sign-on vazio passar batido
+           MOVE "N" TO WS-NOME-VALIDO-SW.
+           PERFORM UNTIL NOME-VALIDO
+               ACCEPT OPERADOR-NOME
+               PERFORM 0910-VALIDA-NOME
+               IF NOT NOME-VALIDO
+                   DISPLAY "Nome invalido, informe um nome com letras: "
+               END-IF
+           END-PERFORM.
+
+       0910-VALIDA-NOME.
+      *considera valido um nome que nao esteja em branco e que
+      *tenha pelo menos uma letra (rejeita so numero ou so simbolo)
+           MOVE "S" TO WS-NOME-VALIDO-SW.
+           MOVE ZERO TO WS-QTD-LETRAS.
+           IF OPERADOR-NOME = SPACES
+               MOVE "N" TO WS-NOME-VALIDO-SW
+           ELSE
+               PERFORM 0920-CONTA-LETRA
+                   VARYING WS-POS-NOME FROM 1 BY 1
+                   UNTIL WS-POS-NOME > 120
+               IF WS-QTD-LETRAS = ZERO
+                   MOVE "N" TO WS-NOME-VALIDO-SW
+               END-IF
+           END-IF.
+
+       0920-CONTA-LETRA.
+           IF (OPERADOR-NOME (WS-POS-NOME:1) >= "A" AND
+               OPERADOR-NOME (WS-POS-NOME:1) <= "Z") OR
+              (OPERADOR-NOME (WS-POS-NOME:1) >= "a" AND
+               OPERADOR-NOME (WS-POS-NOME:1) <= "z")
+               ADD 1 TO WS-QTD-LETRAS
+           END-IF.
+
+       0930-ESCOLHE-SAUDACAO.
+      *escolhe o texto de saudacao conforme a hora do dia (manha,
+      *tarde ou noite), pra nao cumprimentar igual em qualquer turno
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE WS-HORA-LOG (1:2) TO WS-HORA-ATUAL.
+           EVALUATE TRUE
+               WHEN WS-HORA-ATUAL < 12
+                   MOVE "Good morning" TO WS-SAUDACAO
+               WHEN WS-HORA-ATUAL < 18
+                   MOVE "Good afternoon" TO WS-SAUDACAO
+               WHEN OTHER
+                   MOVE "Good evening" TO WS-SAUDACAO
+           END-EVALUATE.
+
+       1000-GRAVA-LOG-SIGNON.
+      *registra o nome do operador e a data/hora da sessao em
+      *PROG4.LOG, pra manter um historico de quem usou o console
+           OPEN EXTEND LOG-SIGNON.
+           IF LOG-NAO-ENCONTRADO
+               OPEN OUTPUT LOG-SIGNON
+               CLOSE LOG-SIGNON
+               OPEN EXTEND LOG-SIGNON
+           END-IF.
+
+           ACCEPT WS-DATA-LOG FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE WS-DATA-LOG (1:4) TO WS-ANO-LOG.
+           MOVE WS-DATA-LOG (5:2) TO WS-MES-LOG.
+           MOVE WS-DATA-LOG (7:2) TO WS-DIA-LOG.
+           MOVE WS-HORA-LOG (1:2) TO WS-HH-LOG.
+           MOVE WS-HORA-LOG (3:2) TO WS-MM-LOG.
+           MOVE WS-HORA-LOG (5:2) TO WS-SS-LOG.
+
+           MOVE SPACES TO WS-LOG-LINHA.
+           STRING WS-DATA-HORA-LOG " " OPERADOR-NOME
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINHA.
+           WRITE REG-LOG-SIGNON FROM WS-LOG-LINHA.
 
-           DISPLAY "Hello " NOME "!".
+           CLOSE LOG-SIGNON.
 
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
