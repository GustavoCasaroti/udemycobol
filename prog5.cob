@@ -1,28 +1,197 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG5.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MENSAGENS ASSIGN TO "MENSAGENS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL LOG-TURNO ASSIGN TO "PROG5.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MENSAGENS.
+      *arquivo de mensagens do turno, uma por linha: codigo e texto
+       01  REG-MENSAGEM.
+           05  MSG-CODIGO      PIC X(12).
+           05  FILLER          PIC X(01).
+           05  MSG-TEXTO       PIC X(50).
+
+       FD  LOG-TURNO.
+      *log de turno: uma linha por mensagem exibida ao operador,
+      *com o codigo, a data/hora e o texto encontrado
+       01  REG-LOG-TURNO        PIC X(250).
 
        WORKING-STORAGE SECTION.
-       01  MINHA-MENSSAGEM PIC X(10).
-       01  NOME PIC X(10).
+
+       COPY "OPERADOR.CPY".
+      *OPERADOR-NOME vem do copybook compartilhado com o PROG4, pra
+      *nao truncar o nome de um jeito num programa e de outro jeito
+      *no outro (o campo proprio deste programa era so PIC X(10))
+
        01  NUMERO PIC 9(3).
 
+       01  MSG-CODIGO-BUSCA      PIC X(12).
+       01  MSG-TEXTO-ENCONTRADO  PIC X(50).
+       01  WS-MSG-ENCONTRADA-SW  PIC X(01) VALUE "N".
+           88  MSG-ENCONTRADA        VALUE "S".
+       01  WS-FIM-MENSAGENS       PIC X(01) VALUE "N".
+           88  FIM-MENSAGENS          VALUE "S".
+
+       01  WS-HORA-ATUAL          PIC 9(02).
+      *hora do momento em que o turno comeca, pra escolher a
+      *saudacao certa (manha, tarde ou noite) em vez de uma fixa
+
+       01  WS-NOME-INFORMADO-SW   PIC X(01) VALUE "N".
+           88  NOME-INFORMADO         VALUE "S".
+       01  WS-POS-NOME            PIC 9(03) VALUE ZERO COMP.
+       01  WS-QTD-LETRAS          PIC 9(03) VALUE ZERO COMP.
+
+       01  WS-STATUS-LOG        PIC X(02).
+           88  LOG-OK               VALUE "00".
+           88  LOG-NAO-ENCONTRADO   VALUE "35".
+
+       01  WS-DATA-LOG          PIC X(8).
+       01  WS-HORA-LOG          PIC X(8).
+       01  WS-DATA-HORA-LOG.
+           05  WS-ANO-LOG       PIC 9(4).
+           05  FILLER           PIC X(01) VALUE "-".
+           05  WS-MES-LOG       PIC 9(2).
+           05  FILLER           PIC X(01) VALUE "-".
+           05  WS-DIA-LOG       PIC 9(2).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  WS-HH-LOG        PIC 9(2).
+           05  FILLER           PIC X(01) VALUE ":".
+           05  WS-MM-LOG        PIC 9(2).
+           05  FILLER           PIC X(01) VALUE ":".
+           05  WS-SS-LOG        PIC 9(2).
+       01  WS-LOG-LINHA         PIC X(250).
+      *19 (data/hora) + 1 + 12 (codigo) + 1 + 50 (texto) + 3 (" - ")
+      *+ 120 (OPERADOR-NOME em toda a largura) passa de 200 bytes;
+      *250 da folga
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
-           DISPLAY "What's your name? "
-           ACCEPT NOME.
-           MOVE "Hello " TO MINHA-MENSSAGEM.
-           MOVE 1 TO NUMERO.
-           DISPLAY "Message: " NUMERO ": " MINHA-MENSSAGEM NOME.
+      *se o PROG1 ja recolheu o nome do operador antes de chamar
+      *este programa, OPERADOR-NOME (compartilhado via
+      *OPERADOR.CPY) ja chega preenchido e a pergunta e pulada;
+      *rodando sozinho (sem PROG1), o nome chega vazio e a
+      *pergunta ocorre normalmente
+           PERFORM 0890-VERIFICA-NOME-INFORMADO.
+           IF NOT NOME-INFORMADO
+               DISPLAY "What's your name? "
+               ACCEPT OPERADOR-NOME
+           END-IF.
 
-           MOVE "Bye " TO MINHA-MENSSAGEM.
+           MOVE 1 TO NUMERO.
+           PERFORM 0900-ESCOLHE-SAUDACAO.
+           PERFORM 1000-BUSCA-MENSAGEM.
+           DISPLAY "Message: " NUMERO ": "
+               FUNCTION TRIM(MSG-TEXTO-ENCONTRADO) " "
+               FUNCTION TRIM(OPERADOR-NOME).
+           PERFORM 2000-GRAVA-LOG-TURNO.
 
            MOVE 2 TO NUMERO.
-           DISPLAY "Message " NUMERO ": " MINHA-MENSSAGEM NOME.
+           MOVE "DESPEDIDA" TO MSG-CODIGO-BUSCA.
+           PERFORM 1000-BUSCA-MENSAGEM.
+           DISPLAY "Message " NUMERO ": "
+               FUNCTION TRIM(MSG-TEXTO-ENCONTRADO) " "
+               FUNCTION TRIM(OPERADOR-NOME).
+           PERFORM 2000-GRAVA-LOG-TURNO.
+
+           GO TO PROGRAM-DONE.
+
+       0890-VERIFICA-NOME-INFORMADO.
+      *considera informado um nome que tenha pelo menos uma letra,
+      *mesma regra de validacao usada pelo PROG4
+           MOVE "N" TO WS-NOME-INFORMADO-SW.
+           MOVE ZERO TO WS-QTD-LETRAS.
+           PERFORM 0895-CONTA-LETRA
+               VARYING WS-POS-NOME FROM 1 BY 1
+               UNTIL WS-POS-NOME > 120.
+           IF WS-QTD-LETRAS > ZERO
+               MOVE "S" TO WS-NOME-INFORMADO-SW
+           END-IF.
+
+       0895-CONTA-LETRA.
+           IF (OPERADOR-NOME (WS-POS-NOME:1) >= "A" AND
+               OPERADOR-NOME (WS-POS-NOME:1) <= "Z") OR
+              (OPERADOR-NOME (WS-POS-NOME:1) >= "a" AND
+               OPERADOR-NOME (WS-POS-NOME:1) <= "z")
+               ADD 1 TO WS-QTD-LETRAS
+           END-IF.
+
+       0900-ESCOLHE-SAUDACAO.
+      *escolhe o codigo de saudacao conforme a hora do dia (manha,
+      *tarde ou noite), pra nao cumprimentar igual em qualquer turno
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE WS-HORA-LOG (1:2) TO WS-HORA-ATUAL.
+           EVALUATE TRUE
+               WHEN WS-HORA-ATUAL < 12
+                   MOVE "SAUDA-MANHA" TO MSG-CODIGO-BUSCA
+               WHEN WS-HORA-ATUAL < 18
+                   MOVE "SAUDA-TARDE" TO MSG-CODIGO-BUSCA
+               WHEN OTHER
+                   MOVE "SAUDA-NOITE" TO MSG-CODIGO-BUSCA
+           END-EVALUATE.
+
+       1000-BUSCA-MENSAGEM.
+      *procura o codigo pedido em MENSAGENS.DAT e devolve o texto
+      *cadastrado pra ele
+           MOVE "N" TO WS-MSG-ENCONTRADA-SW.
+           MOVE "N" TO WS-FIM-MENSAGENS.
+           MOVE SPACES TO MSG-TEXTO-ENCONTRADO.
+
+           OPEN INPUT MENSAGENS.
+           PERFORM UNTIL FIM-MENSAGENS OR MSG-ENCONTRADA
+               READ MENSAGENS
+                   AT END
+                       MOVE "S" TO WS-FIM-MENSAGENS
+                   NOT AT END
+                       IF MSG-CODIGO = MSG-CODIGO-BUSCA
+                           MOVE MSG-TEXTO TO MSG-TEXTO-ENCONTRADO
+                           MOVE "S" TO WS-MSG-ENCONTRADA-SW
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MENSAGENS.
+
+           IF NOT MSG-ENCONTRADA
+               MOVE "(mensagem nao cadastrada)" TO MSG-TEXTO-ENCONTRADO
+           END-IF.
+
+       2000-GRAVA-LOG-TURNO.
+      *registra a mensagem exibida ao operador, com codigo e
+      *data/hora, em PROG5.LOG, pra manter um registro de presenca
+      *de turno
+           OPEN EXTEND LOG-TURNO.
+           IF LOG-NAO-ENCONTRADO
+               OPEN OUTPUT LOG-TURNO
+               CLOSE LOG-TURNO
+               OPEN EXTEND LOG-TURNO
+           END-IF.
+
+           ACCEPT WS-DATA-LOG FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE WS-DATA-LOG (1:4) TO WS-ANO-LOG.
+           MOVE WS-DATA-LOG (5:2) TO WS-MES-LOG.
+           MOVE WS-DATA-LOG (7:2) TO WS-DIA-LOG.
+           MOVE WS-HORA-LOG (1:2) TO WS-HH-LOG.
+           MOVE WS-HORA-LOG (3:2) TO WS-MM-LOG.
+           MOVE WS-HORA-LOG (5:2) TO WS-SS-LOG.
+
+           MOVE SPACES TO WS-LOG-LINHA.
+           STRING WS-DATA-HORA-LOG  " "
+               MSG-CODIGO-BUSCA     " "
+               MSG-TEXTO-ENCONTRADO " - "
+               OPERADOR-NOME
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINHA.
+           WRITE REG-LOG-TURNO FROM WS-LOG-LINHA.
+
+           CLOSE LOG-TURNO.
 
        PROGRAM-DONE.
-           STOP RUN.
-      *atribui valores as variaveis MINHA-MENSSAGEM e NUMERO
-      *para informar numero da mensagem e a mensagem em si.
+           GOBACK.
