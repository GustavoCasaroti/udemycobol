@@ -2,37 +2,455 @@
        PROGRAM-ID. PROG3.
       * prog pra somar 2 numeros.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARES-ENTRADA ASSIGN TO "PARES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PAR.
+
+           SELECT OPTIONAL RELATORIO-SAIDA ASSIGN TO "PARES.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RPT.
+
+           SELECT OPTIONAL LOG-CALCULOS ASSIGN TO "PROG3.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT OPTIONAL CHECKPOINT-CONTROLE ASSIGN TO "PARES.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKP.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARES-ENTRADA.
+      *arquivo de entrada do modo lote: um par de numeros por linha
+       01  REG-PAR-ENTRADA.
+           05  PAR-PRIMEIRO-NUMERO PIC 9(5)V99.
+           05  PAR-SEGUNDO-NUMERO  PIC 9(5)V99.
+
+       FD  RELATORIO-SAIDA.
+      *relatorio de saida do modo lote: soma/subtracao/produto/divisao
+      *de cada par lido
+       01  REG-RELATORIO          PIC X(100).
+
+       FD  LOG-CALCULOS.
+      *log de auditoria: uma linha por calculo feito pelo PROG3,
+      *com os dois numeros, a operacao, o resultado e a data/hora
+       01  REG-LOG                PIC X(100).
+
+       FD  CHECKPOINT-CONTROLE.
+      *guarda o numero do ultimo registro de PARES.DAT processado
+      *com sucesso no modo lote, pra um rerun continuar de onde parou
+       01  REG-CHECKPOINT         PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       01  PRIMEIRO-NUMERO PIC IS 9(2).
-      *9(2) = 99... equivale a 99.
-       01  SEGUNDO-NUMERO PICTURE IS 99.
-      *essa pic aceita de 01 até 99
-       01  RESULTADO     PIC IS 999.
-      *essa pic aceita de 001 até 999, 9(3) = 999
+       01  PRIMEIRO-NUMERO PIC IS 9(5)V99.
+      *9(5)V99 aceita valores com centavos, ex: 00123,45
+       01  SEGUNDO-NUMERO PICTURE IS 9(5)V99.
+      *mesma pic do primeiro numero, pra aceitar centavos tambem
+       01  RESULTADO     PIC IS S9(10)V99.
+      *com sinal, mais larga e com centavos, pra subtracao negativa
+      *nao ficar truncada/errada e pro produto de dois valores de
+      *5 digitos (ate 10 digitos inteiros) nao estourar o campo
+
+       01  WS-OPCAO      PIC 9(01).
+           88  OPCAO-INTERATIVA    VALUE 1.
+           88  OPCAO-LOTE          VALUE 2.
+           88  OPCAO-LISTA         VALUE 3.
+
+       01  WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+           88  FIM-ARQUIVO         VALUE "S".
+
+       01  RESULTADO-LINHA PIC X(100).
+       01  RESULTADO-EDITADO PIC -9(10).99.
+      *edicao com sinal separado, pra nao gravar o sinal embutido
+      *(overpunch) no relatorio em LINE SEQUENTIAL
+
+       01  WS-QTD-ITENS  PIC 9(02) VALUE ZERO.
+      *quantidade de valores informados pra somar em lista
+       01  WS-INDICE     PIC 9(02) VALUE ZERO COMP.
+       01  WS-TOTAL-LISTA PIC S9(7)V99 VALUE ZERO.
+       01  WS-TOTAL-EDITADO PIC -9(7).99.
+
+       01  TABELA-VALORES.
+           05  WS-VALOR PIC 9(5)V99 OCCURS 50 TIMES.
+
+       01  WS-ENTRADA-COM-PONTO PIC 9(5).99.
+      *campo de digitacao com ponto decimal literal: o operador
+      *digita o ponto e o valor e realinhado certo ao mover pro
+      *campo numerico de trabalho (ACCEPT direto num campo V99 nao
+      *interpreta o ponto digitado corretamente)
+       01  WS-ENTRADA-TEXTO PIC X(08).
+      *entrada digitada, ainda como texto puro: o ACCEPT de um campo
+      *numerico-editado ja "limpa" letras e lixo pra zero antes que
+      *de olhar pro valor, entao a validacao precisa do texto cru,
+      *digitado direto neste campo alfanumerico, antes de mover pro
+      *campo numerico-editado
+
+       01  WS-ENTRADA-VALIDA-SW PIC X(01) VALUE "N".
+           88  ENTRADA-VALIDA       VALUE "S".
+
+       01  WS-ENTRADA-NUMERICA  PIC S9(7)V99.
+      *valor decodificado de WS-ENTRADA-TEXTO via FUNCTION NUMVAL,
+      *maior que o campo de destino (9(5)V99) pra poder detectar um
+      *valor fora da faixa em vez de deixar o MOVE truncar os
+      *digitos de ordem alta sem avisar
+
+       01  WS-OPERACAO-LOG      PIC X(13).
+       01  WS-PRIMEIRO-EDITADO  PIC Z(4)9.99.
+       01  WS-SEGUNDO-EDITADO   PIC Z(4)9.99.
+       01  WS-DATA-LOG          PIC X(8).
+       01  WS-HORA-LOG          PIC X(8).
+       01  WS-DATA-HORA-LOG.
+           05  WS-ANO-LOG       PIC 9(4).
+           05  FILLER           PIC X(01) VALUE "-".
+           05  WS-MES-LOG       PIC 9(2).
+           05  FILLER           PIC X(01) VALUE "-".
+           05  WS-DIA-LOG       PIC 9(2).
+           05  FILLER           PIC X(01) VALUE SPACE.
+           05  WS-HH-LOG        PIC 9(2).
+           05  FILLER           PIC X(01) VALUE ":".
+           05  WS-MM-LOG        PIC 9(2).
+           05  FILLER           PIC X(01) VALUE ":".
+           05  WS-SS-LOG        PIC 9(2).
+       01  WS-LOG-LINHA         PIC X(100).
+       01  WS-STATUS-LOG        PIC X(02).
+           88  LOG-OK               VALUE "00".
+           88  LOG-NAO-ENCONTRADO   VALUE "35".
+
+       01  WS-STATUS-CKP        PIC X(02).
+           88  CKP-OK               VALUE "00".
+           88  CKP-NAO-ENCONTRADO   VALUE "35".
+           88  CKP-ABERTO           VALUE "00" "05".
+      *um OPEN INPUT num arquivo OPTIONAL ainda nao existente pode
+      *devolver "05" (arquivo criado na hora) em vez de "35"; tanto
+      *"00" quanto "05" deixam o arquivo efetivamente aberto e
+      *precisando de CLOSE, diferente de "35"
+
+       01  WS-STATUS-RPT        PIC X(02).
+           88  RPT-OK               VALUE "00".
+           88  RPT-NAO-ENCONTRADO   VALUE "35".
+
+       01  WS-STATUS-PAR        PIC X(02).
+           88  PAR-OK               VALUE "00".
+           88  PAR-NAO-ENCONTRADO   VALUE "35" "05".
+      *"05" e o status que este OPEN INPUT devolve quando PARES.DAT
+      *(OPTIONAL) ainda nao existe -- o arquivo acaba criado vazio na
+      *hora, mesmo efeito pratico de "nao ha nada pra processar" que
+      *o "35" de arquivo nao encontrado
+
+       01  WS-ULTIMO-PROCESSADO PIC 9(06) VALUE ZERO.
+      *numero do ultimo registro ja processado numa execucao anterior
+       01  WS-REGISTRO-ATUAL    PIC 9(06) VALUE ZERO.
+      *numero do registro de PARES.DAT sendo lido nesta execucao
 
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
+           OPEN EXTEND LOG-CALCULOS.
+           IF LOG-NAO-ENCONTRADO
+               OPEN OUTPUT LOG-CALCULOS
+               CLOSE LOG-CALCULOS
+               OPEN EXTEND LOG-CALCULOS
+           END-IF.
+
+           DISPLAY "1 - Somar/subtrair/multiplicar/dividir dois".
+           DISPLAY "    numeros".
+           DISPLAY "2 - Modo lote, lendo pares de PARES.DAT".
+           DISPLAY "3 - Somar uma lista de valores".
+           DISPLAY "Escolha uma opcao: ".
+           ACCEPT WS-OPCAO.
+
+           EVALUATE TRUE
+               WHEN OPCAO-LOTE
+                   PERFORM 2000-MODO-LOTE
+               WHEN OPCAO-LISTA
+                   PERFORM 3000-MODO-LISTA
+               WHEN OTHER
+                   PERFORM 1000-MODO-INTERATIVO
+           END-EVALUATE.
+
+           GO TO PROGRAM-DONE.
+
+       1000-MODO-INTERATIVO.
            DISPLAY "Informe o primeiro numero: ".
-           ACCEPT PRIMEIRO-NUMERO,
+           PERFORM 3500-LE-VALOR-VALIDADO.
+           MOVE WS-ENTRADA-COM-PONTO TO PRIMEIRO-NUMERO.
 
            DISPLAY "Informe o segundo numero.: ".
-           ACCEPT SEGUNDO-NUMERO.
+           PERFORM 3500-LE-VALOR-VALIDADO.
+           MOVE WS-ENTRADA-COM-PONTO TO SEGUNDO-NUMERO.
 
            COMPUTE RESULTADO = PRIMEIRO-NUMERO + SEGUNDO-NUMERO.
            DISPLAY "Soma: " RESULTADO.
       * compute realiza op aritmeticas basicas (+, -, /, *)
+           MOVE RESULTADO TO RESULTADO-EDITADO.
+           MOVE "SOMA" TO WS-OPERACAO-LOG.
+           PERFORM 4000-GRAVA-LOG-CALCULO.
 
            COMPUTE RESULTADO = PRIMEIRO-NUMERO - SEGUNDO-NUMERO.
            DISPLAY "Subtracao: " RESULTADO.
+           MOVE RESULTADO TO RESULTADO-EDITADO.
+           MOVE "SUBTRACAO" TO WS-OPERACAO-LOG.
+           PERFORM 4000-GRAVA-LOG-CALCULO.
 
            COMPUTE RESULTADO = PRIMEIRO-NUMERO * SEGUNDO-NUMERO.
            DISPLAY "Vezes: " RESULTADO.
+           MOVE RESULTADO TO RESULTADO-EDITADO.
+           MOVE "MULTIPLICACAO" TO WS-OPERACAO-LOG.
+           PERFORM 4000-GRAVA-LOG-CALCULO.
+
+           IF SEGUNDO-NUMERO = ZERO
+               DISPLAY "Divisao: nao e possivel dividir por zero."
+               MOVE ZERO TO RESULTADO
+               MOVE RESULTADO TO RESULTADO-EDITADO
+               MOVE "DIVISAO*ZERO" TO WS-OPERACAO-LOG
+               PERFORM 4000-GRAVA-LOG-CALCULO
+           ELSE
+               COMPUTE RESULTADO = PRIMEIRO-NUMERO / SEGUNDO-NUMERO
+               DISPLAY "Divisao: " RESULTADO
+               MOVE RESULTADO TO RESULTADO-EDITADO
+               MOVE "DIVISAO" TO WS-OPERACAO-LOG
+               PERFORM 4000-GRAVA-LOG-CALCULO
+           END-IF.
+
+       2000-MODO-LOTE.
+      *le pares de PARES.DAT e grava soma/subtracao/produto/divisao
+      *de cada par em PARES.RPT, retomando de onde um rerun anterior
+      *tiver parado, conforme o checkpoint em PARES.CKP
+      *reseta o indicador de fim de arquivo a cada chamada: como o
+      *PROG1 pode chamar este programa varias vezes na mesma sessao
+      *(PROG3 agora termina com GOBACK em vez de STOP RUN), a area
+      *de trabalho sobrevive entre chamadas e WS-FIM-ARQUIVO ficaria
+      *travado em "S" da execucao anterior
+           MOVE "N" TO WS-FIM-ARQUIVO.
+           MOVE ZERO TO WS-REGISTRO-ATUAL.
+
+           OPEN INPUT PARES-ENTRADA.
+           IF PAR-NAO-ENCONTRADO
+               DISPLAY "PARES.DAT nao encontrado, nada a processar."
+               CLOSE PARES-ENTRADA
+           ELSE
+               PERFORM 2010-LE-CHECKPOINT
+
+               IF WS-ULTIMO-PROCESSADO > ZERO
+                   OPEN EXTEND RELATORIO-SAIDA
+                   IF RPT-NAO-ENCONTRADO
+                       OPEN OUTPUT RELATORIO-SAIDA
+                   END-IF
+               ELSE
+                   OPEN OUTPUT RELATORIO-SAIDA
+               END-IF
+
+               PERFORM UNTIL FIM-ARQUIVO
+                           OR WS-REGISTRO-ATUAL >= WS-ULTIMO-PROCESSADO
+                   READ PARES-ENTRADA
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           ADD 1 TO WS-REGISTRO-ATUAL
+                   END-READ
+               END-PERFORM
+
+               PERFORM UNTIL FIM-ARQUIVO
+                   READ PARES-ENTRADA
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           ADD 1 TO WS-REGISTRO-ATUAL
+                           PERFORM 2100-PROCESSA-PAR
+                           PERFORM 2020-GRAVA-CHECKPOINT
+                   END-READ
+               END-PERFORM
+
+               CLOSE PARES-ENTRADA
+               CLOSE RELATORIO-SAIDA
+
+      *deck todo processado com sucesso: zera o checkpoint pra
+      *proxima execucao comecar do zero com um novo arquivo
+               MOVE ZERO TO WS-REGISTRO-ATUAL
+               PERFORM 2020-GRAVA-CHECKPOINT
+           END-IF.
+
+       2010-LE-CHECKPOINT.
+           MOVE ZERO TO WS-ULTIMO-PROCESSADO.
+           OPEN INPUT CHECKPOINT-CONTROLE.
+           IF CKP-OK
+               READ CHECKPOINT-CONTROLE
+                   AT END
+                       MOVE ZERO TO WS-ULTIMO-PROCESSADO
+                   NOT AT END
+                       MOVE REG-CHECKPOINT TO WS-ULTIMO-PROCESSADO
+               END-READ
+           END-IF.
+      *fecha sempre que o OPEN deixou o arquivo de fato aberto (CKP-OK
+      *ou o "05" de arquivo recem-criado), nao so quando CKP-OK --
+      *senao o CHECKPOINT-CONTROLE fica aberto em modo INPUT e o OPEN
+      *OUTPUT em 2020-GRAVA-CHECKPOINT falha com status 41
+           IF CKP-ABERTO
+               CLOSE CHECKPOINT-CONTROLE
+           END-IF.
+
+       2020-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-CONTROLE.
+           MOVE WS-REGISTRO-ATUAL TO REG-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT-CONTROLE.
+
+       2100-PROCESSA-PAR.
+           MOVE PAR-PRIMEIRO-NUMERO TO PRIMEIRO-NUMERO.
+           MOVE PAR-SEGUNDO-NUMERO  TO SEGUNDO-NUMERO.
+
+           COMPUTE RESULTADO = PRIMEIRO-NUMERO + SEGUNDO-NUMERO.
+           MOVE RESULTADO TO RESULTADO-EDITADO.
+           MOVE SPACES TO RESULTADO-LINHA.
+           STRING "Soma: " RESULTADO-EDITADO DELIMITED BY SIZE
+               INTO RESULTADO-LINHA.
+           WRITE REG-RELATORIO FROM RESULTADO-LINHA.
+           MOVE "SOMA" TO WS-OPERACAO-LOG.
+           PERFORM 4000-GRAVA-LOG-CALCULO.
+
+           COMPUTE RESULTADO = PRIMEIRO-NUMERO - SEGUNDO-NUMERO.
+           MOVE RESULTADO TO RESULTADO-EDITADO.
+           MOVE SPACES TO RESULTADO-LINHA.
+           STRING "Subtracao: " RESULTADO-EDITADO DELIMITED BY SIZE
+               INTO RESULTADO-LINHA.
+           WRITE REG-RELATORIO FROM RESULTADO-LINHA.
+           MOVE "SUBTRACAO" TO WS-OPERACAO-LOG.
+           PERFORM 4000-GRAVA-LOG-CALCULO.
+
+           COMPUTE RESULTADO = PRIMEIRO-NUMERO * SEGUNDO-NUMERO.
+           MOVE RESULTADO TO RESULTADO-EDITADO.
+           MOVE SPACES TO RESULTADO-LINHA.
+           STRING "Vezes: " RESULTADO-EDITADO DELIMITED BY SIZE
+               INTO RESULTADO-LINHA.
+           WRITE REG-RELATORIO FROM RESULTADO-LINHA.
+           MOVE "MULTIPLICACAO" TO WS-OPERACAO-LOG.
+           PERFORM 4000-GRAVA-LOG-CALCULO.
+
+           IF SEGUNDO-NUMERO = ZERO
+               MOVE "Divisao: nao e possivel dividir por zero."
+                   TO RESULTADO-LINHA
+               WRITE REG-RELATORIO FROM RESULTADO-LINHA
+               MOVE ZERO TO RESULTADO
+               MOVE RESULTADO TO RESULTADO-EDITADO
+               MOVE "DIVISAO*ZERO" TO WS-OPERACAO-LOG
+               PERFORM 4000-GRAVA-LOG-CALCULO
+           ELSE
+               COMPUTE RESULTADO = PRIMEIRO-NUMERO / SEGUNDO-NUMERO
+               MOVE RESULTADO TO RESULTADO-EDITADO
+               MOVE SPACES TO RESULTADO-LINHA
+               STRING "Divisao: " RESULTADO-EDITADO DELIMITED BY SIZE
+                   INTO RESULTADO-LINHA
+               WRITE REG-RELATORIO FROM RESULTADO-LINHA
+               MOVE "DIVISAO" TO WS-OPERACAO-LOG
+               PERFORM 4000-GRAVA-LOG-CALCULO
+           END-IF.
+
+       3000-MODO-LISTA.
+      *pede a quantidade de valores e soma todos eles, um a um,
+      *usando a tabela TABELA-VALORES
+           DISPLAY "Quantos valores deseja somar (1 a 50)? ".
+           ACCEPT WS-QTD-ITENS.
+
+           IF WS-QTD-ITENS < 1 OR WS-QTD-ITENS > 50
+               DISPLAY "Quantidade invalida, informe de 1 a 50."
+               GO TO PROGRAM-DONE
+           END-IF.
+
+           PERFORM 3100-LE-VALORES
+               VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-QTD-ITENS.
+
+           MOVE ZERO TO WS-TOTAL-LISTA.
+           PERFORM 3200-SOMA-VALOR
+               VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-QTD-ITENS.
+
+           MOVE WS-TOTAL-LISTA TO WS-TOTAL-EDITADO.
+           DISPLAY "Total da lista: " WS-TOTAL-EDITADO.
+
+      *audita a soma da lista no mesmo log das demais operacoes,
+      *com a quantidade de itens no lugar do primeiro numero
+           MOVE WS-QTD-ITENS TO PRIMEIRO-NUMERO.
+           MOVE ZERO TO SEGUNDO-NUMERO.
+           MOVE WS-TOTAL-LISTA TO RESULTADO.
+           MOVE RESULTADO TO RESULTADO-EDITADO.
+           MOVE "LISTA" TO WS-OPERACAO-LOG.
+           PERFORM 4000-GRAVA-LOG-CALCULO.
+
+       3100-LE-VALORES.
+           DISPLAY "Valor " WS-INDICE ": ".
+           PERFORM 3500-LE-VALOR-VALIDADO.
+           MOVE WS-ENTRADA-COM-PONTO TO WS-VALOR (WS-INDICE).
+
+       3200-SOMA-VALOR.
+           ADD WS-VALOR (WS-INDICE) TO WS-TOTAL-LISTA.
+
+       3500-LE-VALOR-VALIDADO.
+      *pede um valor e repete a pergunta enquanto o operador digitar
+      *algo que NUMVAL nao reconheca como numero ou que nao caiba no
+      *campo de trabalho, em vez de abortar com excecao de dados ou
+      *aceitar lixo digitado como zero
+           MOVE "N" TO WS-ENTRADA-VALIDA-SW.
+           PERFORM UNTIL ENTRADA-VALIDA
+               ACCEPT WS-ENTRADA-TEXTO
+               PERFORM 3510-VALIDA-ENTRADA
+               IF NOT ENTRADA-VALIDA
+                   DISPLAY "Valor invalido, informe um valor "
+                       "numerico de 0 a 99999.99: "
+               END-IF
+           END-PERFORM.
+           MOVE WS-ENTRADA-NUMERICA TO WS-ENTRADA-COM-PONTO.
+
+       3510-VALIDA-ENTRADA.
+      *aceita qualquer numero decimal que o FUNCTION NUMVAL consiga
+      *interpretar (com ou sem zeros a esquerda, com ou sem ponto
+      *decimal), contanto que nao seja negativo e caiba no campo de
+      *trabalho (9(5)V99); TEST-NUMVAL evita que um NUMVAL direto
+      *aborte o programa com uma entrada que nao seja numero nenhum
+           MOVE "S" TO WS-ENTRADA-VALIDA-SW.
+           IF WS-ENTRADA-TEXTO = SPACES
+               MOVE "N" TO WS-ENTRADA-VALIDA-SW
+           ELSE
+               IF FUNCTION TEST-NUMVAL(WS-ENTRADA-TEXTO) NOT = ZERO
+                   MOVE "N" TO WS-ENTRADA-VALIDA-SW
+               ELSE
+                   COMPUTE WS-ENTRADA-NUMERICA =
+                       FUNCTION NUMVAL(WS-ENTRADA-TEXTO)
+                   IF WS-ENTRADA-NUMERICA < ZERO
+                       OR WS-ENTRADA-NUMERICA > 99999.99
+                       MOVE "N" TO WS-ENTRADA-VALIDA-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-GRAVA-LOG-CALCULO.
+      *monta e grava uma linha de auditoria com os dois numeros,
+      *a operacao, o resultado e a data/hora atual
+           MOVE PRIMEIRO-NUMERO TO WS-PRIMEIRO-EDITADO.
+           MOVE SEGUNDO-NUMERO TO WS-SEGUNDO-EDITADO.
+
+           ACCEPT WS-DATA-LOG FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE WS-DATA-LOG (1:4) TO WS-ANO-LOG.
+           MOVE WS-DATA-LOG (5:2) TO WS-MES-LOG.
+           MOVE WS-DATA-LOG (7:2) TO WS-DIA-LOG.
+           MOVE WS-HORA-LOG (1:2) TO WS-HH-LOG.
+           MOVE WS-HORA-LOG (3:2) TO WS-MM-LOG.
+           MOVE WS-HORA-LOG (5:2) TO WS-SS-LOG.
 
-           COMPUTE RESULTADO = PRIMEIRO-NUMERO / SEGUNDO-NUMERO.
-           DISPLAY "Divisao: " RESULTADO.
+           MOVE SPACES TO WS-LOG-LINHA.
+           STRING WS-DATA-HORA-LOG  " "
+               WS-OPERACAO-LOG      " "
+               WS-PRIMEIRO-EDITADO  " "
+               WS-SEGUNDO-EDITADO   " = "
+               RESULTADO-EDITADO
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINHA.
+           WRITE REG-LOG FROM WS-LOG-LINHA.
 
        PROGRAM-DONE.
-           STOP RUN.
+           CLOSE LOG-CALCULOS.
+           GOBACK.
