@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG1.
+      * menu do turno: recolhe o nome uma vez e chama PROG3, PROG4
+      * e PROG5 como subprogramas da mesma sessao.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "OPERADOR.CPY".
+      *OPERADOR-NOME e compartilhado (EXTERNAL) com PROG4 e PROG5,
+      *entao o nome digitado aqui chega pronto nos dois, sem
+      *precisar perguntar de novo em cada um
+
+       01  WS-OPCAO-MENU        PIC 9(01).
+           88  OPCAO-CALCULADORA    VALUE 1.
+           88  OPCAO-SIGNOFF        VALUE 2.
+
+       01  WS-SESSAO-ENCERRADA-SW PIC X(01) VALUE "N".
+           88  SESSAO-ENCERRADA       VALUE "S".
+
+       01  WS-NOME-VALIDO-SW    PIC X(01) VALUE "N".
+           88  NOME-VALIDO          VALUE "S".
+       01  WS-POS-NOME          PIC 9(03) VALUE ZERO COMP.
+       01  WS-QTD-LETRAS        PIC 9(03) VALUE ZERO COMP.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "What's your name? ".
+           PERFORM 0900-LE-NOME-VALIDO.
+
+      *PROG4 cumprimenta o operador e grava o sign-on do turno;
+      *o menu nao repete a saudacao pra nao cumprimentar duas vezes
+           CALL "PROG4".
+
+           PERFORM 1000-MENU-PRINCIPAL.
+
+           GO TO PROGRAM-DONE.
+
+       0900-LE-NOME-VALIDO.
+      *repete a pergunta enquanto o nome vier em branco ou sem
+      *nenhuma letra, pra nao deixar um sign-on vazio passar batido
+           MOVE "N" TO WS-NOME-VALIDO-SW.
+           PERFORM UNTIL NOME-VALIDO
+               ACCEPT OPERADOR-NOME
+               PERFORM 0910-VALIDA-NOME
+               IF NOT NOME-VALIDO
+                   DISPLAY "Nome invalido, informe um nome com letras: "
+               END-IF
+           END-PERFORM.
+
+       0910-VALIDA-NOME.
+      *considera valido um nome que nao esteja em branco e que
+      *tenha pelo menos uma letra (rejeita so numero ou so simbolo)
+           MOVE "S" TO WS-NOME-VALIDO-SW.
+           MOVE ZERO TO WS-QTD-LETRAS.
+           IF OPERADOR-NOME = SPACES
+               MOVE "N" TO WS-NOME-VALIDO-SW
+           ELSE
+               PERFORM 0920-CONTA-LETRA
+                   VARYING WS-POS-NOME FROM 1 BY 1
+                   UNTIL WS-POS-NOME > 120
+               IF WS-QTD-LETRAS = ZERO
+                   MOVE "N" TO WS-NOME-VALIDO-SW
+               END-IF
+           END-IF.
+
+       0920-CONTA-LETRA.
+           IF (OPERADOR-NOME (WS-POS-NOME:1) >= "A" AND
+               OPERADOR-NOME (WS-POS-NOME:1) <= "Z") OR
+              (OPERADOR-NOME (WS-POS-NOME:1) >= "a" AND
+               OPERADOR-NOME (WS-POS-NOME:1) <= "z")
+               ADD 1 TO WS-QTD-LETRAS
+           END-IF.
+
+       1000-MENU-PRINCIPAL.
+      *repete o menu ate o operador encerrar o turno; a calculadora
+      *pode ser usada quantas vezes forem precisas numa mesma sessao
+           PERFORM UNTIL SESSAO-ENCERRADA
+               DISPLAY "1 - Usar a calculadora"
+               DISPLAY "2 - Encerrar o turno (sign off)"
+               DISPLAY "Escolha uma opcao: "
+               ACCEPT WS-OPCAO-MENU
+               EVALUATE TRUE
+                   WHEN OPCAO-CALCULADORA
+                       CALL "PROG3"
+                   WHEN OPCAO-SIGNOFF
+                       CALL "PROG5"
+                       MOVE "S" TO WS-SESSAO-ENCERRADA-SW
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida."
+               END-EVALUATE
+           END-PERFORM.
+
+       PROGRAM-DONE.
+           STOP RUN.
